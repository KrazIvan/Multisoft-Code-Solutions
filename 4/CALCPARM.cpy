@@ -0,0 +1,14 @@
+      *> Linkage layout shared between COBOLSOLUTION4CALC and its
+      *> callers (batch driver and online transaction).
+       01  CALC-PARMS.
+           05  CALC-SEED PIC 9(2).
+           05  CALC-RESULT PIC X(100).
+           05  CALC-ITER-COUNT PIC 9(6).
+           05  CALC-MAX-VALUE PIC 9(8).
+           05  CALC-TRUNC-FLAG PIC X.
+               88  CALC-TRUNCATION-DETECTED VALUE 'Y'.
+           05  CALC-OVERFLOW-FLAG PIC X.
+               88  CALC-OVERFLOW-DETECTED VALUE 'Y'.
+           05  CALC-FULL-PATH-LENGTH PIC 9(4).
+           05  CALC-CALLER-ID PIC X(8).
+           05  CALC-OPERATOR-ID PIC X(20).
