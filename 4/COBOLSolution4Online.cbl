@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLSOLUTION4ONLINE.
+
+       AUTHOR. IVAN SHABALIN.
+
+      *> Ad hoc single-seed lookup transaction. Runs the same
+      *> Collatz-to-URL logic as the batch MAIN-PROCEDURE (shared
+      *> subprogram COBOLSOLUTION4CALC) so support can answer "what
+      *> does seed N generate" without editing and rerunning the
+      *> batch job.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CALCPARM.
+       01 WS-OPERATOR-INPUT PIC X(4).
+       01 WS-MORE-LOOKUPS PIC X VALUE 'Y'.
+           88 MORE-LOOKUPS VALUE 'Y'.
+       01 WS-SEED-NUMERIC PIC S9(4) VALUE ZERO.
+       01 WS-NUMVAL-POSITION PIC 9(4) VALUE ZERO.
+       01 WS-SEED-EDIT-FLAG PIC X VALUE 'Y'.
+           88 SEED-IS-VALID VALUE 'Y'.
+           88 SEED-IS-INVALID VALUE 'N'.
+       01 WS-OPERATOR-ID PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           PERFORM UNTIL NOT MORE-LOOKUPS
+               DISPLAY "ENTER SEED (1-99, 0 TO QUIT): "
+               ACCEPT WS-OPERATOR-INPUT
+               IF WS-OPERATOR-INPUT = "0" OR WS-OPERATOR-INPUT = SPACES
+                   MOVE 'N' TO WS-MORE-LOOKUPS
+               ELSE
+                   PERFORM 0400-EDIT-CHECK-SEED
+                   IF SEED-IS-VALID
+                       MOVE WS-SEED-NUMERIC TO CALC-SEED
+                       MOVE "ONLINE" TO CALC-CALLER-ID
+                       MOVE WS-OPERATOR-ID TO CALC-OPERATOR-ID
+                       CALL "COBOLSOLUTION4CALC" USING CALC-PARMS
+                       DISPLAY "RESULT: " CALC-RESULT
+                   ELSE
+                       DISPLAY "REJECTED - SEED MUST BE NUMERIC 1-99"
+                   END-IF
+               END-IF
+           END-PERFORM
+           STOP RUN.
+
+       0400-EDIT-CHECK-SEED.
+           SET SEED-IS-VALID TO TRUE
+           MOVE ZERO TO WS-SEED-NUMERIC
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-OPERATOR-INPUT))
+               TO WS-NUMVAL-POSITION
+           IF WS-NUMVAL-POSITION NOT = ZERO
+               SET SEED-IS-INVALID TO TRUE
+           ELSE
+               COMPUTE WS-SEED-NUMERIC =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-OPERATOR-INPUT))
+               IF WS-SEED-NUMERIC < 1 OR WS-SEED-NUMERIC > 99
+                   SET SEED-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
