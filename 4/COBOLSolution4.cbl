@@ -4,32 +4,268 @@
        AUTHOR. IVAN SHABALIN.
 
        DATE-WRITTEN. 04-20-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "SEEDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT TRUNC-LOG-FILE ASSIGN TO "TRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-LOG-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REPORTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT OVERFLOW-LOG-FILE ASSIGN TO "OVERFLOWLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-LOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-RECORD PIC X(6).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD PIC X(100).
+
+       FD  TRUNC-LOG-FILE.
+       01  TRUNC-LOG-RECORD PIC X(100).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(160).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(8).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(120).
+
+       FD  OVERFLOW-LOG-FILE.
+       01  OVERFLOW-LOG-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01 S PIC    X(100) VALUE SPACES.
-       01 A PIC    9(2) VALUE 3.
-       01 URL PIC  X(100) VALUE "www.multisoft.se/".
+       COPY CALCPARM.
        01 RESULT PIC    X(100) VALUE SPACES.
+       01 WS-SEED-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-RESULT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-TRUNC-LOG-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REJECT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-OVERFLOW-LOG-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 NO-MORE-SEEDS VALUE 'Y'.
+       01 WS-CHECKPOINT-EOF-SWITCH PIC X VALUE 'N'.
+           88 NO-MORE-CHECKPOINTS VALUE 'Y'.
+       01 WS-RESTART-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-REMAINING PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+       01 WS-SEED-NUMERIC PIC S9(6) VALUE ZERO.
+       01 WS-NUMVAL-POSITION PIC 9(4) VALUE ZERO.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-SEED-EDIT-FLAG PIC X VALUE 'Y'.
+           88 SEED-IS-VALID VALUE 'Y'.
+           88 SEED-IS-INVALID VALUE 'N'.
+       01 WS-OPERATOR-ID PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL A = 1
-               IF A > 9
-                   STRING S DELIMITED BY SPACE
-                       A DELIMITED BY SPACE
-                           INTO S
-               ELSE
-                   STRING S DELIMITED BY SPACE
-                       A (2:) DELIMITED BY SPACE
-                       INTO S
+       0000-MAIN-PROCEDURE.
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN SEEDFILE, FILE STATUS="
+                   WS-SEED-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           PERFORM 0100-READ-LAST-CHECKPOINT
+           PERFORM 0150-OPEN-OUTPUT-FILES
+           PERFORM 0200-OPEN-CHECKPOINT-FOR-WRITE
+           PERFORM 0300-SKIP-TO-RESTART-POINT
+           PERFORM UNTIL NO-MORE-SEEDS
+               READ SEED-FILE
+                   AT END
+                       SET NO-MORE-SEEDS TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-SEED
+               END-READ
+           END-PERFORM
+           CLOSE SEED-FILE
+           CLOSE RESULT-FILE
+           CLOSE TRUNC-LOG-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-FILE
+           CLOSE OVERFLOW-LOG-FILE
+           PERFORM 0900-CLEAR-CHECKPOINT
+           STOP RUN.
+
+       0150-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT RESULT-FILE
                END-IF
-               IF FUNCTION MOD(A,2) = 0
-                   DIVIDE A BY 2 GIVING A
-               ELSE
-                   COMPUTE A = 3 * A + 1
+               OPEN EXTEND TRUNC-LOG-FILE
+               IF WS-TRUNC-LOG-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT TRUNC-LOG-FILE
+               END-IF
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND OVERFLOW-LOG-FILE
+               IF WS-OVERFLOW-LOG-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT OVERFLOW-LOG-FILE
                END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+               OPEN OUTPUT TRUNC-LOG-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT OVERFLOW-LOG-FILE
+           END-IF.
+
+       0100-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL NO-MORE-CHECKPOINTS
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET NO-MORE-CHECKPOINTS TO TRUE
+                       NOT AT END
+                           MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       0300-SKIP-TO-RESTART-POINT.
+           MOVE WS-RESTART-COUNT TO WS-SKIP-REMAINING
+           MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+           PERFORM UNTIL WS-SKIP-REMAINING = 0 OR NO-MORE-SEEDS
+               READ SEED-FILE
+                   AT END
+                       SET NO-MORE-SEEDS TO TRUE
+                   NOT AT END
+                       SUBTRACT 1 FROM WS-SKIP-REMAINING
+               END-READ
            END-PERFORM.
-           STRING URL DELIMITED BY SPACE S DELIMITED BY SIZE
-               INTO RESULT.
-           DISPLAY RESULT.
-           STOP RUN.
+
+       1000-PROCESS-SEED.
+           PERFORM 0400-EDIT-CHECK-SEED
+           IF SEED-IS-VALID
+               MOVE WS-SEED-NUMERIC TO CALC-SEED
+               MOVE "BATCHJOB" TO CALC-CALLER-ID
+               MOVE WS-OPERATOR-ID TO CALC-OPERATOR-ID
+               CALL "COBOLSOLUTION4CALC" USING CALC-PARMS
+               MOVE CALC-RESULT TO RESULT
+               MOVE CALC-RESULT TO RESULT-RECORD
+               WRITE RESULT-RECORD
+               IF CALC-TRUNCATION-DETECTED
+                   MOVE SPACES TO TRUNC-LOG-RECORD
+                   STRING "SEED=" DELIMITED BY SIZE
+                       FUNCTION TRIM(SEED-RECORD) DELIMITED BY SIZE
+                       " WOULD HAVE TRUNCATED UNDER OLD PIC 9(2)"
+                           DELIMITED BY SIZE
+                       " A-FIELD - RESULT NOT TRUSTWORTHY PRE-FIX"
+                           DELIMITED BY SIZE
+                       INTO TRUNC-LOG-RECORD
+                   WRITE TRUNC-LOG-RECORD
+               END-IF
+               IF CALC-OVERFLOW-DETECTED
+                   MOVE SPACES TO OVERFLOW-LOG-RECORD
+                   STRING "SEED=" DELIMITED BY SIZE
+                       FUNCTION TRIM(SEED-RECORD) DELIMITED BY SIZE
+                       " RESULT TRUNCATED AT 100 BYTES - FULL PATH="
+                           DELIMITED BY SIZE
+                       CALC-FULL-PATH-LENGTH DELIMITED BY SIZE
+                       " BYTES" DELIMITED BY SIZE
+                       INTO OVERFLOW-LOG-RECORD
+                   WRITE OVERFLOW-LOG-RECORD
+               END-IF
+               PERFORM 2000-WRITE-REPORT-LINE
+           ELSE
+               PERFORM 0500-WRITE-REJECT-LINE
+           END-IF
+           PERFORM 3000-WRITE-CHECKPOINT.
+
+       0400-EDIT-CHECK-SEED.
+           SET SEED-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE ZERO TO WS-SEED-NUMERIC
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(SEED-RECORD))
+               TO WS-NUMVAL-POSITION
+           IF WS-NUMVAL-POSITION NOT = ZERO
+               SET SEED-IS-INVALID TO TRUE
+               MOVE "R01-NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               COMPUTE WS-SEED-NUMERIC =
+                   FUNCTION NUMVAL(FUNCTION TRIM(SEED-RECORD))
+               IF WS-SEED-NUMERIC < 1
+                   SET SEED-IS-INVALID TO TRUE
+                   MOVE "R02-ZERO OR NEGATIVE" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-SEED-NUMERIC > 99
+                       SET SEED-IS-INVALID TO TRUE
+                       MOVE "R03-EXCEEDS PIC 9(2) RANGE"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       0500-WRITE-REJECT-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           STRING "SEED=" DELIMITED BY SIZE
+               FUNCTION TRIM(SEED-RECORD) DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+       3000-WRITE-CHECKPOINT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               MOVE WS-PROCESSED-COUNT TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       2000-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "SEED=" DELIMITED BY SIZE
+               FUNCTION TRIM(SEED-RECORD) DELIMITED BY SIZE
+               " ITERATIONS=" DELIMITED BY SIZE
+               CALC-ITER-COUNT DELIMITED BY SIZE
+               " MAXVALUE=" DELIMITED BY SIZE
+               CALC-MAX-VALUE DELIMITED BY SIZE
+               " URL=" DELIMITED BY SIZE
+               RESULT DELIMITED BY SPACE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       0900-CLEAR-CHECKPOINT.
+      *> Reaching this point means SEED-FILE was read to end-of-file
+      *> with no abend, so the whole batch completed. Reset the
+      *> checkpoint so the NEXT, unrelated batch run is not mistaken
+      *> for a restart of this one and does not skip its own seeds.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
