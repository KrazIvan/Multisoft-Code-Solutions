@@ -0,0 +1,425 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLSOLUTION4CALC.
+
+       AUTHOR. IVAN SHABALIN.
+
+      *> Collatz-to-URL computation, shared by the batch driver and the
+      *> online transaction. Maintains a value-to-remaining-path cache
+      *> (SEQCACHE) across calls and across runs so overlapping
+      *> sequences short-circuit instead of being recomputed step by
+      *> step - many seeds converge onto the same downstream values.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CACHE-FILE ASSIGN TO "SEQCACHE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "CONFIGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CACHE-FILE.
+       01  CACHE-RECORD.
+           05  CACHE-REC-VALUE PIC 9(8).
+           05  CACHE-REC-ITER PIC 9(6).
+           05  CACHE-REC-MAXVALUE PIC 9(8).
+           05  CACHE-REC-SEG-LENGTH PIC 9(4).
+           05  CACHE-REC-TRUNC-FLAG PIC X.
+           05  CACHE-REC-SEGMENT PIC X(100).
+
+      *> One row per CALL (batch or online) - who ran it, with what
+      *> seed, and what it produced - so "why does this customer have
+      *> this URL" can be answered without digging through job logs.
+       FD  AUDIT-FILE.
+      *> Worst case: "TIMESTAMP="(10) + 21 + " CALLER="(8) + 8
+      *> + " OPERATOR="(10) + 20 + " SEED="(6) + 2 + " ITERATIONS="(12)
+      *> + 6 + " URL="(5) + 100 = 208 bytes - sized with headroom so
+      *> adding a field to this STRING later doesn't silently recreate
+      *> the same truncation.
+       01  AUDIT-RECORD PIC X(220).
+
+      *> Environment/brand configuration - domain on line 1, path
+      *> prefix on line 2. Missing file keeps the long-standing
+      *> www.multisoft.se/ default so existing environments are
+      *> unaffected.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 S PIC    X(100) VALUE SPACES.
+       01 A PIC    9(8) VALUE ZERO.
+       01 WS-A-EDIT PIC Z(7)9.
+       01 WS-OLD-A-CHECK PIC 9(2).
+       01 URL PIC  X(100) VALUE "www.multisoft.se/".
+       01 WS-CONFIG-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CONFIG-LOADED-FLAG PIC X VALUE 'N'.
+           88 CONFIG-TABLE-LOADED VALUE 'Y'.
+       01 WS-CONFIG-DOMAIN PIC X(80) VALUE "www.multisoft.se".
+       01 WS-CONFIG-PREFIX PIC X(20) VALUE "/".
+       01 WS-S-LENGTH-USED PIC 9(4) VALUE ZERO.
+       01 WS-SEGMENT-LENGTH PIC 9(4) VALUE ZERO.
+       01 WS-NEEDED-LENGTH PIC 9(4) VALUE ZERO.
+      *> CALC-RESULT holds URL concatenated with S in a fixed PIC
+      *> X(100) field, so the room left for S is 100 minus however
+      *> much of it the configured URL (req 009) actually uses.
+       01 WS-MAX-S-LENGTH PIC 9(4) VALUE 100.
+       01 WS-TRUE-FULL-LENGTH PIC 9(4) VALUE ZERO.
+       01 WS-THIS-STEP-TRUNC-FLAG PIC X VALUE 'N'.
+
+      *> In-memory cache table, loaded from SEQCACHE on the first call
+      *> and appended to as new value-to-remaining-path facts emerge.
+       01 WS-CACHE-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CACHE-LOADED-FLAG PIC X VALUE 'N'.
+           88 CACHE-TABLE-LOADED VALUE 'Y'.
+       01 WS-CACHE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CACHE-NEW-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CACHE-SEARCH-VALUE PIC 9(8) VALUE ZERO.
+       01 WS-CACHE-HIT-FLAG PIC X VALUE 'N'.
+           88 CACHE-HIT VALUE 'Y'.
+       01 WS-CACHE-HIT-IDX PIC 9(4) VALUE ZERO.
+       01 WS-CACHE-TABLE.
+           05 WS-CACHE-ENTRY OCCURS 5000 TIMES INDEXED BY WS-CACHE-IDX.
+               10 WS-CACHE-VALUE PIC 9(8).
+               10 WS-CACHE-ITER PIC 9(6).
+               10 WS-CACHE-MAXVALUE PIC 9(8).
+               10 WS-CACHE-SEG-LENGTH PIC 9(4).
+               10 WS-CACHE-TRUNC-FLAG PIC X.
+               10 WS-CACHE-SEGMENT PIC X(100).
+               10 WS-CACHE-IS-NEW PIC X.
+
+      *> Per-call record of each value actually visited this call, used
+      *> after the chain converges to populate new cache entries.
+       01 WS-CHAIN-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CHAIN-TABLE.
+           05 WS-CHAIN-ENTRY OCCURS 1000 TIMES INDEXED BY WS-CHAIN-IDX.
+               10 WS-CHAIN-VALUE PIC 9(8).
+               10 WS-CHAIN-SEG-LENGTH PIC 9(4).
+               10 WS-CHAIN-TRUNC-FLAG PIC X.
+               10 WS-CHAIN-SEGMENT PIC X(8).
+       01 WS-SUFFIX-ITER PIC 9(6) VALUE ZERO.
+       01 WS-SUFFIX-MAXVALUE PIC 9(8) VALUE ZERO.
+       01 WS-SUFFIX-LENGTH PIC 9(4) VALUE ZERO.
+       01 WS-SUFFIX-TRUNC-FLAG PIC X VALUE 'N'.
+       01 WS-SUFFIX-SEGMENT PIC X(100) VALUE SPACES.
+       01 WS-SUFFIX-SEGMENT-OLD PIC X(100) VALUE SPACES.
+
+      *> Audit trail - one AUDIT-FILE row appended per CALL.
+       01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-AUDIT-TIMESTAMP PIC X(21) VALUE SPACES.
+       01 WS-AUDIT-CALLER-ID PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-OPERATOR-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY CALCPARM.
+
+       PROCEDURE DIVISION USING CALC-PARMS.
+       0000-MAIN-PROCEDURE.
+           IF NOT CONFIG-TABLE-LOADED
+               PERFORM 9000-LOAD-CONFIG
+               SET CONFIG-TABLE-LOADED TO TRUE
+               COMPUTE WS-MAX-S-LENGTH =
+                   100 - FUNCTION LENGTH(FUNCTION TRIM(URL))
+           END-IF
+           IF NOT CACHE-TABLE-LOADED
+               PERFORM 9100-LOAD-CACHE-TABLE
+               SET CACHE-TABLE-LOADED TO TRUE
+           END-IF
+           MOVE CALC-SEED TO A
+           MOVE SPACES TO S
+           MOVE 'N' TO CALC-TRUNC-FLAG
+           MOVE 'N' TO CALC-OVERFLOW-FLAG
+           MOVE ZERO TO CALC-ITER-COUNT
+           MOVE ZERO TO WS-S-LENGTH-USED
+           MOVE ZERO TO WS-TRUE-FULL-LENGTH
+           MOVE ZERO TO WS-CHAIN-COUNT
+           MOVE ZERO TO WS-CACHE-NEW-COUNT
+           MOVE ZERO TO WS-SUFFIX-ITER
+           MOVE ZERO TO WS-SUFFIX-MAXVALUE
+           MOVE ZERO TO WS-SUFFIX-LENGTH
+           MOVE 'N' TO WS-SUFFIX-TRUNC-FLAG
+           MOVE SPACES TO WS-SUFFIX-SEGMENT
+           MOVE A TO CALC-MAX-VALUE
+           PERFORM UNTIL A = 1
+               MOVE A TO WS-CACHE-SEARCH-VALUE
+               PERFORM 9210-SEARCH-CACHE-TABLE
+               IF CACHE-HIT
+                   PERFORM 9300-APPLY-CACHE-HIT
+               ELSE
+                   PERFORM 1100-COMPUTE-ONE-STEP
+               END-IF
+           END-PERFORM
+           MOVE WS-TRUE-FULL-LENGTH TO CALC-FULL-PATH-LENGTH
+           STRING URL DELIMITED BY SPACE S DELIMITED BY SIZE
+               INTO CALC-RESULT
+           PERFORM 9500-BUILD-NEW-CACHE-ENTRIES
+           PERFORM 9600-APPEND-NEW-CACHE-ENTRIES
+           PERFORM 9700-WRITE-AUDIT-RECORD
+           GOBACK.
+
+       1100-COMPUTE-ONE-STEP.
+           MOVE A TO WS-A-EDIT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-A-EDIT))
+               TO WS-SEGMENT-LENGTH
+           PERFORM 9400-RECORD-CHAIN-STEP
+           ADD WS-SEGMENT-LENGTH TO WS-TRUE-FULL-LENGTH
+           ADD WS-S-LENGTH-USED WS-SEGMENT-LENGTH
+               GIVING WS-NEEDED-LENGTH
+      *> Once overflow has fired for this call, S already holds a
+      *> trustworthy prefix of the true path and must stop growing -
+      *> re-testing the length on later, shorter segments would splice
+      *> an unrelated later value onto the truncation point instead of
+      *> leaving a contiguous partial path.
+           IF NOT CALC-OVERFLOW-DETECTED
+               IF WS-NEEDED-LENGTH > WS-MAX-S-LENGTH
+                   SET CALC-OVERFLOW-DETECTED TO TRUE
+               ELSE
+                   STRING S DELIMITED BY SPACE
+                       FUNCTION TRIM(WS-A-EDIT) DELIMITED BY SIZE
+                       INTO S
+                   MOVE WS-NEEDED-LENGTH TO WS-S-LENGTH-USED
+               END-IF
+           END-IF
+           MOVE 'N' TO WS-THIS-STEP-TRUNC-FLAG
+           IF FUNCTION MOD(A,2) = 0
+               DIVIDE A BY 2 GIVING A
+           ELSE
+               COMPUTE WS-OLD-A-CHECK = 3 * A + 1
+                   ON SIZE ERROR
+                       SET CALC-TRUNCATION-DETECTED TO TRUE
+                       MOVE 'Y' TO WS-THIS-STEP-TRUNC-FLAG
+               END-COMPUTE
+               COMPUTE A = 3 * A + 1
+           END-IF
+           MOVE WS-THIS-STEP-TRUNC-FLAG TO
+               WS-CHAIN-TRUNC-FLAG(WS-CHAIN-COUNT)
+           ADD 1 TO CALC-ITER-COUNT
+           IF A > CALC-MAX-VALUE
+               MOVE A TO CALC-MAX-VALUE
+           END-IF.
+
+       9400-RECORD-CHAIN-STEP.
+      *> WS-CHAIN-TABLE OCCURS 1000 is safe only because the longest
+      *> Collatz run for any valid CALC-SEED (PIC 9(2), 1-99) is 118
+      *> steps (seed 97). If CALC-SEED's range is ever widened beyond
+      *> PIC 9(2), WS-CHAIN-COUNT pins at 1000 once the cap is hit and
+      *> MOVE WS-THIS-STEP-TRUNC-FLAG TO WS-CHAIN-TRUNC-FLAG(WS-CHAIN-
+      *> COUNT) below would keep overwriting entry 1000 instead of the
+      *> current step - this table would need to grow alongside it.
+           IF WS-CHAIN-COUNT < 1000
+               ADD 1 TO WS-CHAIN-COUNT
+               MOVE A TO WS-CHAIN-VALUE(WS-CHAIN-COUNT)
+               MOVE WS-SEGMENT-LENGTH TO
+                   WS-CHAIN-SEG-LENGTH(WS-CHAIN-COUNT)
+               MOVE FUNCTION TRIM(WS-A-EDIT) TO
+                   WS-CHAIN-SEGMENT(WS-CHAIN-COUNT)
+           END-IF.
+
+       9210-SEARCH-CACHE-TABLE.
+           MOVE 'N' TO WS-CACHE-HIT-FLAG
+           MOVE ZERO TO WS-CACHE-HIT-IDX
+           PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > WS-CACHE-COUNT OR CACHE-HIT
+               IF WS-CACHE-VALUE(WS-CACHE-IDX) = WS-CACHE-SEARCH-VALUE
+                   MOVE 'Y' TO WS-CACHE-HIT-FLAG
+                   MOVE WS-CACHE-IDX TO WS-CACHE-HIT-IDX
+               END-IF
+           END-PERFORM.
+
+       9300-APPLY-CACHE-HIT.
+           ADD WS-CACHE-ITER(WS-CACHE-HIT-IDX) TO CALC-ITER-COUNT
+           IF WS-CACHE-MAXVALUE(WS-CACHE-HIT-IDX) > CALC-MAX-VALUE
+               MOVE WS-CACHE-MAXVALUE(WS-CACHE-HIT-IDX) TO
+                   CALC-MAX-VALUE
+           END-IF
+           IF WS-CACHE-TRUNC-FLAG(WS-CACHE-HIT-IDX) = 'Y'
+               SET CALC-TRUNCATION-DETECTED TO TRUE
+           END-IF
+           ADD WS-CACHE-SEG-LENGTH(WS-CACHE-HIT-IDX)
+               TO WS-TRUE-FULL-LENGTH
+           ADD WS-S-LENGTH-USED WS-CACHE-SEG-LENGTH(WS-CACHE-HIT-IDX)
+               GIVING WS-NEEDED-LENGTH
+      *> See the matching note in 1100-COMPUTE-ONE-STEP: once overflow
+      *> has already fired for this call, leave S untouched instead of
+      *> re-testing the length against a later, possibly shorter,
+      *> cached suffix segment.
+           IF NOT CALC-OVERFLOW-DETECTED
+               IF WS-NEEDED-LENGTH > WS-MAX-S-LENGTH
+                   SET CALC-OVERFLOW-DETECTED TO TRUE
+               ELSE
+                   STRING S DELIMITED BY SPACE
+                       FUNCTION TRIM(WS-CACHE-SEGMENT(WS-CACHE-HIT-IDX))
+                           DELIMITED BY SIZE
+                       INTO S
+                   MOVE WS-NEEDED-LENGTH TO WS-S-LENGTH-USED
+               END-IF
+           END-IF
+           MOVE WS-CACHE-ITER(WS-CACHE-HIT-IDX) TO WS-SUFFIX-ITER
+           MOVE WS-CACHE-MAXVALUE(WS-CACHE-HIT-IDX) TO
+               WS-SUFFIX-MAXVALUE
+           MOVE WS-CACHE-SEG-LENGTH(WS-CACHE-HIT-IDX) TO
+               WS-SUFFIX-LENGTH
+           MOVE WS-CACHE-TRUNC-FLAG(WS-CACHE-HIT-IDX) TO
+               WS-SUFFIX-TRUNC-FLAG
+           MOVE WS-CACHE-SEGMENT(WS-CACHE-HIT-IDX) TO WS-SUFFIX-SEGMENT
+           MOVE 1 TO A.
+
+       9500-BUILD-NEW-CACHE-ENTRIES.
+           PERFORM VARYING WS-CHAIN-IDX FROM WS-CHAIN-COUNT BY -1
+               UNTIL WS-CHAIN-IDX < 1
+               ADD WS-CHAIN-SEG-LENGTH(WS-CHAIN-IDX) TO WS-SUFFIX-LENGTH
+               ADD 1 TO WS-SUFFIX-ITER
+               IF WS-CHAIN-VALUE(WS-CHAIN-IDX) > WS-SUFFIX-MAXVALUE
+                   MOVE WS-CHAIN-VALUE(WS-CHAIN-IDX) TO
+                       WS-SUFFIX-MAXVALUE
+               END-IF
+               IF WS-CHAIN-TRUNC-FLAG(WS-CHAIN-IDX) = 'Y'
+                   MOVE 'Y' TO WS-SUFFIX-TRUNC-FLAG
+               END-IF
+               IF WS-SUFFIX-LENGTH <= 100
+                   MOVE WS-SUFFIX-SEGMENT TO WS-SUFFIX-SEGMENT-OLD
+                   MOVE SPACES TO WS-SUFFIX-SEGMENT
+                   STRING
+                       FUNCTION TRIM(WS-CHAIN-SEGMENT(WS-CHAIN-IDX))
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SUFFIX-SEGMENT-OLD)
+                           DELIMITED BY SIZE
+                       INTO WS-SUFFIX-SEGMENT
+                   PERFORM 9510-ADD-CACHE-ENTRY-IF-NEW
+               END-IF
+           END-PERFORM.
+
+       9510-ADD-CACHE-ENTRY-IF-NEW.
+           MOVE WS-CHAIN-VALUE(WS-CHAIN-IDX) TO WS-CACHE-SEARCH-VALUE
+           PERFORM 9210-SEARCH-CACHE-TABLE
+           IF NOT CACHE-HIT AND WS-CACHE-COUNT < 5000
+               ADD 1 TO WS-CACHE-COUNT
+               MOVE WS-CHAIN-VALUE(WS-CHAIN-IDX) TO
+                   WS-CACHE-VALUE(WS-CACHE-COUNT)
+               MOVE WS-SUFFIX-ITER TO WS-CACHE-ITER(WS-CACHE-COUNT)
+               MOVE WS-SUFFIX-MAXVALUE TO
+                   WS-CACHE-MAXVALUE(WS-CACHE-COUNT)
+               MOVE WS-SUFFIX-LENGTH TO
+                   WS-CACHE-SEG-LENGTH(WS-CACHE-COUNT)
+               MOVE WS-SUFFIX-TRUNC-FLAG TO
+                   WS-CACHE-TRUNC-FLAG(WS-CACHE-COUNT)
+               MOVE WS-SUFFIX-SEGMENT TO
+                   WS-CACHE-SEGMENT(WS-CACHE-COUNT)
+               MOVE 'Y' TO WS-CACHE-IS-NEW(WS-CACHE-COUNT)
+               ADD 1 TO WS-CACHE-NEW-COUNT
+           END-IF.
+
+       9000-LOAD-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-FILE-STATUS = "00"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(CONFIG-RECORD) TO
+                           WS-CONFIG-DOMAIN
+               END-READ
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(CONFIG-RECORD) TO
+                           WS-CONFIG-PREFIX
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF
+           MOVE SPACES TO URL
+           STRING FUNCTION TRIM(WS-CONFIG-DOMAIN) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CONFIG-PREFIX) DELIMITED BY SIZE
+               INTO URL.
+
+       9100-LOAD-CACHE-TABLE.
+           OPEN INPUT CACHE-FILE
+           IF WS-CACHE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CACHE-FILE-STATUS NOT = "00"
+                   OR WS-CACHE-COUNT >= 5000
+                   READ CACHE-FILE
+                       AT END
+                           MOVE "10" TO WS-CACHE-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CACHE-COUNT
+                           MOVE CACHE-REC-VALUE TO
+                               WS-CACHE-VALUE(WS-CACHE-COUNT)
+                           MOVE CACHE-REC-ITER TO
+                               WS-CACHE-ITER(WS-CACHE-COUNT)
+                           MOVE CACHE-REC-MAXVALUE TO
+                               WS-CACHE-MAXVALUE(WS-CACHE-COUNT)
+                           MOVE CACHE-REC-SEG-LENGTH TO
+                               WS-CACHE-SEG-LENGTH(WS-CACHE-COUNT)
+                           MOVE CACHE-REC-TRUNC-FLAG TO
+                               WS-CACHE-TRUNC-FLAG(WS-CACHE-COUNT)
+                           MOVE CACHE-REC-SEGMENT TO
+                               WS-CACHE-SEGMENT(WS-CACHE-COUNT)
+                           MOVE 'N' TO WS-CACHE-IS-NEW(WS-CACHE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CACHE-FILE
+           END-IF.
+
+       9600-APPEND-NEW-CACHE-ENTRIES.
+           IF WS-CACHE-NEW-COUNT > 0
+               OPEN EXTEND CACHE-FILE
+               IF WS-CACHE-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT CACHE-FILE
+               END-IF
+               PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+                   UNTIL WS-CACHE-IDX > WS-CACHE-COUNT
+                   IF WS-CACHE-IS-NEW(WS-CACHE-IDX) = 'Y'
+                       MOVE WS-CACHE-VALUE(WS-CACHE-IDX) TO
+                           CACHE-REC-VALUE
+                       MOVE WS-CACHE-ITER(WS-CACHE-IDX) TO
+                           CACHE-REC-ITER
+                       MOVE WS-CACHE-MAXVALUE(WS-CACHE-IDX) TO
+                           CACHE-REC-MAXVALUE
+                       MOVE WS-CACHE-SEG-LENGTH(WS-CACHE-IDX) TO
+                           CACHE-REC-SEG-LENGTH
+                       MOVE WS-CACHE-TRUNC-FLAG(WS-CACHE-IDX) TO
+                           CACHE-REC-TRUNC-FLAG
+                       MOVE WS-CACHE-SEGMENT(WS-CACHE-IDX) TO
+                           CACHE-REC-SEGMENT
+                       WRITE CACHE-RECORD
+                       MOVE 'N' TO WS-CACHE-IS-NEW(WS-CACHE-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE CACHE-FILE
+           END-IF.
+
+       9700-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE CALC-CALLER-ID TO WS-AUDIT-CALLER-ID
+           IF WS-AUDIT-CALLER-ID = SPACES
+               MOVE "UNKNOWN" TO WS-AUDIT-CALLER-ID
+           END-IF
+           MOVE CALC-OPERATOR-ID TO WS-AUDIT-OPERATOR-ID
+           IF WS-AUDIT-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-AUDIT-OPERATOR-ID
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "TIMESTAMP=" DELIMITED BY SIZE
+               WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+               " CALLER=" DELIMITED BY SIZE
+               WS-AUDIT-CALLER-ID DELIMITED BY SIZE
+               " OPERATOR=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-OPERATOR-ID) DELIMITED BY SIZE
+               " SEED=" DELIMITED BY SIZE
+               CALC-SEED DELIMITED BY SIZE
+               " ITERATIONS=" DELIMITED BY SIZE
+               CALC-ITER-COUNT DELIMITED BY SIZE
+               " URL=" DELIMITED BY SIZE
+               CALC-RESULT DELIMITED BY SPACE
+               INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
